@@ -0,0 +1,12 @@
+//PONGINQ  JOB  (ACCTNO),'ARCADE OPS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  PONGINQ - FRONT-DESK MATCH HISTORY LOOKUP.
+//*  PRINTS EVERY MATCH ON FILE FOR ONE PLAYER.  PASS THE
+//*  PLAYER ID TO LOOK UP ON THE EXEC PARM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PONGINQ,PARM='PLAYER1'
+//STEPLIB  DD   DSN=ARCADE.PONGOL.LOADLIB,DISP=SHR
+//SCOREFILE DD  DSN=ARCADE.PONGOL.SCOREFILE,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
