@@ -0,0 +1,20 @@
+//PONGTRNY JOB  (ACCTNO),'ARCADE OPS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  PONGTRNY - WEEKLY ARCADE NIGHT TOURNAMENT BRACKET.
+//*  RUN AFTER THE NIGHT'S MATCHES ARE LOGGED TO SCOREFILE BY
+//*  PONGOL.  WORKS OUT THE WINNER OF EACH MATCH AND PRINTS THE
+//*  UPDATED BRACKET, PAIRING WINNERS INTO THE NEXT ROUND AS
+//*  THEY ADVANCE.
+//*
+//*  SCOREFILE IS A PERMANENT LEDGER, SO THE EXEC PARM TELLS
+//*  PONGTRNY WHICH NIGHT TO BRACKET - AN 8-DIGIT YYYYMMDD DATE.
+//*  OMIT THE PARM TO RUN TONIGHT'S BRACKET (THE SHOP-STANDARD
+//*  CASE).  TO RERUN A PAST NIGHT, E.G. AUGUST 2ND, 2026, CODE
+//*  PARM='20260802'.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PONGTRNY
+//STEPLIB  DD   DSN=ARCADE.PONGOL.LOADLIB,DISP=SHR
+//SCOREFILE DD  DSN=ARCADE.PONGOL.SCOREFILE,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
