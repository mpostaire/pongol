@@ -0,0 +1,38 @@
+//PONGOL   JOB  (ACCTNO),'ARCADE OPS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  PONGOL - RUNS ONE PONG MATCH ON A FLOOR TERMINAL.
+//*
+//*  THE EXEC PARM CARRIES THE MATCH CONFIGURATION AS FOUR
+//*  COMMA-DELIMITED VALUES:
+//*      WINNING-SCORE,PADDLE-SPEED,SCREEN-LINES,SCREEN-COLS
+//*
+//*  SAMPLE BELOW RUNS A QUICK 5-POINT EXHIBITION ROUND.  FOR A
+//*  FULL 21-POINT TOURNAMENT MATCH, CHANGE THE PARM TO
+//*  '021,05,024,80'.  OMIT THE PARM ENTIRELY TO GET THE
+//*  SHOP-STANDARD 21-POINT DEFAULT.
+//*
+//*  CHKPTFIL HOLDS THE IN-PROGRESS MATCH CHECKPOINT.  IF THE LAST
+//*  RUN AGAINST THIS DATA SET DIDN'T FINISH, PONGOL PICKS UP FROM
+//*  THE LAST SCORED POINT INSTEAD OF STARTING THE MATCH OVER.  LIKE
+//*  AUDITFIL BELOW, DISP=SHR MEANS THE DATA SET MUST EXIST BEFORE
+//*  THE FIRST RUN - PONGOL OPENS IT I-O, NOT OUTPUT, AND ABENDS IF
+//*  THE OPEN FAILS.
+//*
+//*  AUDITFIL IS THE CURSES LIFECYCLE TRACE LOG.  IT IS OPENED
+//*  EXTEND SO EVERY RUN APPENDS TO THE SAME HISTORY INSTEAD OF
+//*  OVERWRITING IT; THE DATA SET MUST EXIST BEFORE THE FIRST RUN.
+//*
+//*  SCOREFILE IS A VSAM KSDS KEYED ON PLAYER 1 ID + MATCH DATE +
+//*  MATCH TIME, WITH PLAYER 2 ID AS AN ALTERNATE KEY (DUPLICATES)
+//*  FOR PONGINQ'S LOOKUP.  THE BASE CLUSTER AND THE ALTERNATE
+//*  INDEX/PATH BOTH MUST BE DEFINED (IDCAMS) BEFORE THE FIRST RUN -
+//*  THE ALTERNATE INDEX IS WHAT PONGOL'S ALTERNATE RECORD KEY
+//*  MAINTAINS ON WRITE AND WHAT PONGINQ'S PLAYER-2-ID START USES.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PONGOL,PARM='005,05,024,80'
+//STEPLIB  DD   DSN=ARCADE.PONGOL.LOADLIB,DISP=SHR
+//SCOREFILE DD  DSN=ARCADE.PONGOL.SCOREFILE,DISP=SHR
+//CHKPTFIL DD   DSN=ARCADE.PONGOL.CHKPTFIL,DISP=SHR
+//AUDITFIL DD   DSN=ARCADE.PONGOL.AUDITFIL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
