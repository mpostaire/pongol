@@ -0,0 +1,13 @@
+//PONGRPT  JOB  (ACCTNO),'ARCADE OPS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  PONGRPT - NIGHTLY LEADERBOARD BATCH REPORT.
+//*  RUN AT CLOSE OF BUSINESS AGAINST THE DAY'S SCOREFILE LEDGER
+//*  WRITTEN BY PONGOL.  PRINTS GAMES PLAYED, HIGH SCORE AND
+//*  AVERAGE SCORE FOR EACH PLAYER.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PONGRPT
+//STEPLIB  DD   DSN=ARCADE.PONGOL.LOADLIB,DISP=SHR
+//SCOREFILE DD  DSN=ARCADE.PONGOL.SCOREFILE,DISP=SHR
+//PRTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
