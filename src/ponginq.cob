@@ -0,0 +1,239 @@
+000100*=================================================================
+000110*  PONGINQ
+000120*  FRONT-DESK MATCH HISTORY LOOKUP.  GIVEN A PLAYER ID ON THE
+000130*  EXEC PARM, BROWSES THE SCOREFILE LEDGER (KEYED ON PLAYER 1
+000140*  ID, MATCH DATE AND MATCH TIME) STARTING AT THAT PLAYER'S
+000150*  EARLIEST MATCH AS PLAYER 1 AND PRINTS EVERY SUCH MATCH ON
+000155*  FILE, THEN DOES THE SAME AGAIN ON THE PLAYER-2-ID ALTERNATE
+000157*  KEY TO PICK UP MATCHES WHERE THE PLAYER WAS ON THE OTHER
+000159*  SIDE.  NEITHER PASS ADDS UP TO A SCAN OF THE WHOLE LEDGER.
+000160*-----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  09/08/2026 MP    ORIGINAL PROGRAM.
+000195*  09/08/2026 MP    A PLAYER WHO APPEARED AS PLAYER 2 WAS
+000196*                    INVISIBLE TO THIS LOOKUP.  ADDED A SECOND
+000197*                    PASS AGAINST THE NEW PG-PLAYER-2-ID
+000198*                    ALTERNATE KEY TO PICK UP THOSE MATCHES TOO.
+000210*=================================================================
+000220  IDENTIFICATION DIVISION.
+000230      PROGRAM-ID.    PONGINQ.
+000240      AUTHOR.        MAXIME POSTAIRE.
+000250      INSTALLATION.  ARCADE FLOOR OPERATIONS.
+000260      DATE-WRITTEN.  09/08/2026.
+000270      DATE-COMPILED.
+000280 
+000290  ENVIRONMENT DIVISION.
+000300  INPUT-OUTPUT SECTION.
+000310  FILE-CONTROL.
+000320      SELECT SCOREFILE ASSIGN TO SCOREFILE
+000330          ORGANIZATION IS INDEXED
+000340          ACCESS MODE IS DYNAMIC
+000350          RECORD KEY IS PG-MATCH-KEY
+000355          ALTERNATE RECORD KEY IS PG-PLAYER-2-ID WITH DUPLICATES
+000360          FILE STATUS IS PG-SCOREFILE-STATUS.
+000370 
+000380      SELECT PRTFILE ASSIGN TO PRTFILE
+000390          ORGANIZATION IS SEQUENTIAL.
+000400 
+000410  DATA DIVISION.
+000420  FILE SECTION.
+000430  FD  SCOREFILE
+000440      LABEL RECORDS ARE STANDARD.
+000450      COPY MATCHREC.
+000460 
+000470  FD  PRTFILE
+000480      LABEL RECORDS ARE STANDARD
+000490      RECORD CONTAINS 132 CHARACTERS.
+000500  01  PG-PRINT-LINE               PIC X(132).
+000510 
+000520  WORKING-STORAGE SECTION.
+000530  01  PG-SWITCHES.
+000540      05  PG-SCOREFILE-EOF    PIC X(01) VALUE 'N'.
+000550          88  PG-NOT-AT-EOF           VALUE 'N'.
+000560          88  PG-AT-EOF               VALUE 'Y'.
+000570 
+000580  01  PG-SCOREFILE-STATUS      PIC X(02) VALUE '00'.
+000590  01  PG-LOOKUP-PLAYER-ID      PIC X(10) VALUE SPACES.
+000600  01  PG-FOUND-COUNT           PIC 9(04) COMP VALUE ZERO.
+000610 
+000620  01  PG-HEADING-LINE.
+000630      05  FILLER                PIC X(20)
+000640                                 VALUE 'MATCH HISTORY FOR: '.
+000650      05  PG-HDG-PLAYER-ID      PIC X(10).
+000660 
+000670  01  PG-DETAIL-LINE.
+000680      05  FILLER                PIC X(04) VALUE SPACES.
+000690      05  PG-DTL-MATCH-DATE     PIC X(08).
+000700      05  FILLER                PIC X(03) VALUE SPACES.
+000710      05  PG-DTL-OPPONENT       PIC X(10).
+000720      05  FILLER                PIC X(03) VALUE SPACES.
+000730      05  PG-DTL-OWN-SCORE      PIC ZZ9.
+000740      05  FILLER                PIC X(04) VALUE ' TO '.
+000750      05  PG-DTL-OPP-SCORE      PIC ZZ9.
+000760 
+000770  01  PG-NONE-FOUND-LINE        PIC X(30) VALUE
+000780          'NO MATCH HISTORY ON FILE.'.
+000790 
+000800  LINKAGE SECTION.
+000810  01  PG-PARM-DATA.
+000820      05  PG-PARM-LENGTH        PIC S9(04) COMP.
+000830      05  PG-PARM-TEXT          PIC X(10).
+000840 
+000850*-----------------------------------------------------------------
+000860*    0000-MAINLINE
+000870*-----------------------------------------------------------------
+000880  PROCEDURE DIVISION USING PG-PARM-DATA.
+000890  0000-MAINLINE.
+000892      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000900      PERFORM 2000-FIND-FIRST THRU 2000-EXIT.
+000910      PERFORM 2100-PRINT-HISTORY THRU 2100-EXIT
+000920          UNTIL PG-AT-EOF.
+000922      PERFORM 2500-FIND-FIRST-AS-P2 THRU 2500-EXIT.
+000924      PERFORM 2600-PRINT-HISTORY-AS-P2 THRU 2600-EXIT
+000926          UNTIL PG-AT-EOF.
+000940      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000950      STOP RUN.
+000960 
+000970*-----------------------------------------------------------------
+000980*    1000-INITIALIZE
+000990*    THE PLAYER ID TO LOOK UP COMES IN ON THE EXEC PARM, SAME AS
+001000*    PONGOL'S MATCH CONFIGURATION PARM.
+001010*-----------------------------------------------------------------
+001020  1000-INITIALIZE.
+001030      MOVE PG-PARM-TEXT TO PG-LOOKUP-PLAYER-ID.
+001040      MOVE PG-LOOKUP-PLAYER-ID TO PG-HDG-PLAYER-ID.
+001050 
+001060      OPEN INPUT SCOREFILE.
+001070      OPEN OUTPUT PRTFILE.
+001080      WRITE PG-PRINT-LINE FROM PG-HEADING-LINE.
+001090  1000-EXIT.
+001100      EXIT.
+001110 
+001120*-----------------------------------------------------------------
+001130*    2000-FIND-FIRST
+001140*    POSITIONS THE LEDGER AT THE REQUESTED PLAYER'S EARLIEST
+001150*    MATCH AS PLAYER 1 BY STARTING ON A PARTIAL KEY (PLAYER ID
+001160*    ONLY, LOW DATE AND TIME) RATHER THAN READING THE WHOLE FILE
+001165*    FROM THE TOP.  THE WHOLE KEY IS ZEROED FIRST SO THE NEWER
+001167*    MATCH-TIME SUBFIELD IS LOW TOO, NOT JUST MATCH-DATE.
+001170*-----------------------------------------------------------------
+001180  2000-FIND-FIRST.
+001190      MOVE LOW-VALUES TO PG-MATCH-KEY.
+001200      MOVE PG-LOOKUP-PLAYER-ID TO PG-PLAYER-1-ID.
+001210
+001220      START SCOREFILE KEY IS NOT LESS THAN PG-MATCH-KEY
+001230          INVALID KEY
+001240              SET PG-AT-EOF TO TRUE
+001250      END-START.
+001260
+001270      IF PG-NOT-AT-EOF
+001280          PERFORM 2010-READ-NEXT THRU 2010-EXIT
+001290      END-IF.
+001300  2000-EXIT.
+001310      EXIT.
+001320 
+001330*-----------------------------------------------------------------
+001340*    2010-READ-NEXT
+001350*    THE LEDGER IS IN PLAYER-ID-THEN-DATE KEY ORDER, SO THE
+001360*    PLAYER'S HISTORY ENDS THE MOMENT THE KEY ROLLS ONTO A
+001370*    DIFFERENT PLAYER.
+001380*-----------------------------------------------------------------
+001390  2010-READ-NEXT.
+001400      READ SCOREFILE NEXT RECORD
+001410          AT END
+001420              SET PG-AT-EOF TO TRUE
+001430      END-READ.
+001440 
+001450      IF PG-NOT-AT-EOF
+001460          AND PG-PLAYER-1-ID NOT = PG-LOOKUP-PLAYER-ID
+001470              SET PG-AT-EOF TO TRUE
+001480      END-IF.
+001490  2010-EXIT.
+001500      EXIT.
+001510 
+001520*-----------------------------------------------------------------
+001530*    2100-PRINT-HISTORY
+001540*    PRINTS A MATCH FOUND ON THE PLAYER-1-ID PASS, WHERE THE
+001542*    LOOKUP PLAYER'S OWN SCORE IS PG-SCORE-1.
+001544*-----------------------------------------------------------------
+001550  2100-PRINT-HISTORY.
+001560      ADD 1 TO PG-FOUND-COUNT.
+001570      MOVE PG-MATCH-DATE   TO PG-DTL-MATCH-DATE.
+001580      MOVE PG-PLAYER-2-ID  TO PG-DTL-OPPONENT.
+001590      MOVE PG-SCORE-1      TO PG-DTL-OWN-SCORE.
+001600      MOVE PG-SCORE-2      TO PG-DTL-OPP-SCORE.
+001610      WRITE PG-PRINT-LINE FROM PG-DETAIL-LINE.
+001620      PERFORM 2010-READ-NEXT THRU 2010-EXIT.
+001630  2100-EXIT.
+001640      EXIT.
+001641
+001642*-----------------------------------------------------------------
+001643*    2500-FIND-FIRST-AS-P2
+001644*    SECOND PASS: POSITIONS THE LEDGER ON THE PG-PLAYER-2-ID
+001645*    ALTERNATE KEY TO FIND MATCHES WHERE THE LOOKUP PLAYER WAS
+001646*    ON THE OTHER SIDE.  PG-SCOREFILE-EOF IS RESET SINCE THE
+001647*    PLAYER-1-ID PASS ABOVE LEAVES IT AT END-OF-FILE.
+001648*-----------------------------------------------------------------
+001649  2500-FIND-FIRST-AS-P2.
+001650      MOVE PG-LOOKUP-PLAYER-ID TO PG-PLAYER-2-ID.
+001651      SET PG-NOT-AT-EOF TO TRUE.
+001652
+001653      START SCOREFILE KEY IS EQUAL TO PG-PLAYER-2-ID
+001654          INVALID KEY
+001655              SET PG-AT-EOF TO TRUE
+001656      END-START.
+001657
+001658      IF PG-NOT-AT-EOF
+001659          PERFORM 2510-READ-NEXT-AS-P2 THRU 2510-EXIT
+001660      END-IF.
+001661  2500-EXIT.
+001662      EXIT.
+001663
+001664*-----------------------------------------------------------------
+001665*    2510-READ-NEXT-AS-P2
+001666*    THE ALTERNATE INDEX IS IN PLAYER-2-ID ORDER WITH DUPLICATES,
+001667*    SO THE PLAYER'S HISTORY ON THIS SIDE ENDS THE MOMENT THE
+001668*    ALTERNATE KEY ROLLS ONTO A DIFFERENT PLAYER.
+001669*-----------------------------------------------------------------
+001670  2510-READ-NEXT-AS-P2.
+001671      READ SCOREFILE NEXT RECORD
+001672          AT END
+001673              SET PG-AT-EOF TO TRUE
+001674      END-READ.
+001675
+001676      IF PG-NOT-AT-EOF
+001677          AND PG-PLAYER-2-ID NOT = PG-LOOKUP-PLAYER-ID
+001678              SET PG-AT-EOF TO TRUE
+001679      END-IF.
+001680  2510-EXIT.
+001681      EXIT.
+001682
+001683*-----------------------------------------------------------------
+001684*    2600-PRINT-HISTORY-AS-P2
+001685*    PRINTS A MATCH FOUND ON THE PLAYER-2-ID PASS, WHERE THE
+001686*    LOOKUP PLAYER'S OWN SCORE IS PG-SCORE-2 AND THE OPPONENT IS
+001687*    PG-PLAYER-1-ID.
+001688*-----------------------------------------------------------------
+001689  2600-PRINT-HISTORY-AS-P2.
+001690      ADD 1 TO PG-FOUND-COUNT.
+001691      MOVE PG-MATCH-DATE   TO PG-DTL-MATCH-DATE.
+001692      MOVE PG-PLAYER-1-ID  TO PG-DTL-OPPONENT.
+001693      MOVE PG-SCORE-2      TO PG-DTL-OWN-SCORE.
+001694      MOVE PG-SCORE-1      TO PG-DTL-OPP-SCORE.
+001695      WRITE PG-PRINT-LINE FROM PG-DETAIL-LINE.
+001696      PERFORM 2510-READ-NEXT-AS-P2 THRU 2510-EXIT.
+001697  2600-EXIT.
+001698      EXIT.
+001699
+001700*-----------------------------------------------------------------
+001701*    9000-TERMINATE
+001702*-----------------------------------------------------------------
+001703  9000-TERMINATE.
+001704      IF PG-FOUND-COUNT = ZERO
+001705          WRITE PG-PRINT-LINE FROM PG-NONE-FOUND-LINE
+001706      END-IF.
+001707      CLOSE SCOREFILE.
+001740      CLOSE PRTFILE.
+001750  9000-EXIT.
+001760      EXIT.
