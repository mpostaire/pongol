@@ -0,0 +1,250 @@
+000100*=================================================================
+000105*  PONGRPT
+000110*  NIGHTLY LEADERBOARD REPORT - READS THE SCOREFILE LEDGER
+000115*  WRITTEN BY PONGOL AND PRINTS GAMES PLAYED, HIGH SCORE AND
+000120*  AVERAGE SCORE FOR EACH PLAYER WHO PLAYED THAT DAY.
+000125*-----------------------------------------------------------------
+000130*  MODIFICATION HISTORY
+000135*  DATE       INIT  DESCRIPTION
+000140*  09/08/2026 MP    ORIGINAL PROGRAM.
+000145*  09/08/2026 MP    SCOREFILE NOW CARRIES A TWO-PLAYER MATCHREC
+000150*                    RECORD; EACH SIDE OF THE MATCH IS NOW FOLDED
+000155*                    INTO THE LEADERBOARD SEPARATELY.
+000160*  09/08/2026 MP    SCOREFILE IS NOW A KEYED VSAM LEDGER; READ
+000165*                    HERE UNCHANGED SINCE SEQUENTIAL ACCESS MODE
+000170*                    STILL BROWSES THE WHOLE FILE IN KEY ORDER.
+000175*  09/08/2026 MP    SCOREFILE IS NOW A PERMANENT LEDGER THAT IS
+000180*                    NEVER PURGED, SO 2100-ACCUMULATE NOW SKIPS
+000185*                    ANY RECORD WHOSE MATCH DATE IS NOT TODAY'S -
+000190*                    OTHERWISE THIS REPORT WOULD FOLD IN EVERY
+000195*                    MATCH EVER PLAYED, NOT JUST TODAY'S.  THE
+000200*                    REPORT DATE IS NOW ACCEPTED AS 8 DIGITS.
+000205*  09/08/2026 MP    2200-ADD-PLAYER NOW REFUSES TO ADD A 51ST
+000210*                    PLAYER TO THE 50-ENTRY TABLE INSTEAD OF
+000212*                    INDEXING PAST THE END OF PG-PLAYER-TABLE.
+000220*=================================================================
+000230  IDENTIFICATION DIVISION.
+000240      PROGRAM-ID.    PONGRPT.
+000250      AUTHOR.        MAXIME POSTAIRE.
+000260      INSTALLATION.  ARCADE FLOOR OPERATIONS.
+000270      DATE-WRITTEN.  09/08/2026.
+000280      DATE-COMPILED.
+000290 
+000300  ENVIRONMENT DIVISION.
+000310  INPUT-OUTPUT SECTION.
+000320  FILE-CONTROL.
+000330      SELECT SCOREFILE ASSIGN TO SCOREFILE
+000332          ORGANIZATION IS INDEXED
+000334          ACCESS MODE IS SEQUENTIAL
+000336          RECORD KEY IS PG-MATCH-KEY
+000338          FILE STATUS IS PG-SCOREFILE-STATUS.
+000350
+000360      SELECT PRTFILE ASSIGN TO PRTFILE
+000370          ORGANIZATION IS SEQUENTIAL.
+000380 
+000390  DATA DIVISION.
+000400  FILE SECTION.
+000410  FD  SCOREFILE
+000420      LABEL RECORDS ARE STANDARD.
+000430      COPY MATCHREC.
+000440 
+000450  FD  PRTFILE
+000460      LABEL RECORDS ARE STANDARD
+000470      RECORD CONTAINS 132 CHARACTERS.
+000480  01  PG-PRINT-LINE               PIC X(132).
+000490 
+000500  WORKING-STORAGE SECTION.
+000510  01  PG-SWITCHES.
+000520      05  PG-SCOREFILE-EOF    PIC X(01) VALUE 'N'.
+000530          88  PG-NOT-AT-EOF           VALUE 'N'.
+000540          88  PG-AT-EOF               VALUE 'Y'.
+000550
+000555  01  PG-SCOREFILE-STATUS     PIC X(02) VALUE '00'.
+000560  01  PG-TABLE-COUNT          PIC 9(04) COMP VALUE ZERO.
+000570  01  PG-SUB                  PIC 9(04) COMP VALUE ZERO.
+000580 
+000590  01  PG-PLAYER-TABLE.
+000600      05  PG-PLAYER-ENTRY OCCURS 50 TIMES
+000610                          INDEXED BY PG-IDX.
+000620          10  PG-STAT-PLAYER-ID   PIC X(10).
+000630          10  PG-STAT-GAMES       PIC 9(05) COMP.
+000640          10  PG-STAT-HIGH        PIC 9(03).
+000650          10  PG-STAT-TOTAL       PIC 9(07) COMP.
+000660 
+000670  01  PG-CUR-PLAYER-ID         PIC X(10).
+000680  01  PG-CUR-SCORE              PIC 9(03).
+000690 
+000700  01  PG-REPORT-DATE           PIC X(08).
+000710 
+000720  01  PG-HEADING-1.
+000730      05  FILLER                PIC X(20)
+000740                                 VALUE 'PONGOL DAILY LEADER'.
+000750      05  FILLER                PIC X(07)
+000760                                 VALUE 'BOARD -'.
+000770      05  PG-HDG-DATE           PIC X(08).
+000780 
+000790  01  PG-HEADING-2.
+000800      05  FILLER                PIC X(12) VALUE 'PLAYER ID'.
+000810      05  FILLER                PIC X(08) VALUE 'GAMES'.
+000820      05  FILLER                PIC X(12) VALUE 'HIGH SCORE'.
+000830      05  FILLER                PIC X(12) VALUE 'AVG SCORE'.
+000840 
+000850  01  PG-DETAIL-LINE.
+000860      05  PG-DTL-PLAYER-ID      PIC X(12).
+000870      05  PG-DTL-GAMES          PIC ZZZZ9.
+000880      05  FILLER                PIC X(07) VALUE SPACES.
+000890      05  PG-DTL-HIGH           PIC ZZ9.
+000900      05  FILLER                PIC X(09) VALUE SPACES.
+000910      05  PG-DTL-AVERAGE        PIC ZZ9.
+000920 
+000930  01  PG-AVERAGE-WORK          PIC 9(05) COMP.
+000940 
+000950*-----------------------------------------------------------------
+000960*    0000-MAINLINE
+000970*-----------------------------------------------------------------
+000980  PROCEDURE DIVISION.
+000990  0000-MAINLINE.
+001000      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010      PERFORM 2000-READ-SCORE THRU 2000-EXIT.
+001020      PERFORM 2100-ACCUMULATE THRU 2100-EXIT
+001030          UNTIL PG-AT-EOF.
+001040      PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+001050      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001060      STOP RUN.
+001070 
+001080*-----------------------------------------------------------------
+001090*    1000-INITIALIZE
+001100*-----------------------------------------------------------------
+001110  1000-INITIALIZE.
+001120      OPEN INPUT SCOREFILE.
+001130      OPEN OUTPUT PRTFILE.
+001140      ACCEPT PG-REPORT-DATE FROM DATE YYYYMMDD.
+001150  1000-EXIT.
+001160      EXIT.
+001170 
+001180*-----------------------------------------------------------------
+001190*    2000-READ-SCORE
+001200*-----------------------------------------------------------------
+001210  2000-READ-SCORE.
+001220      READ SCOREFILE
+001230          AT END
+001240              SET PG-AT-EOF TO TRUE
+001250      END-READ.
+001260  2000-EXIT.
+001270      EXIT.
+001280 
+001290*-----------------------------------------------------------------
+001300*    2100-ACCUMULATE
+001310*    FOLDS BOTH SIDES OF THE CURRENT MATCHREC RECORD INTO THE
+001320*    IN-MEMORY PLAYER TABLE, THEN READS THE NEXT RECORD.  SCOREFILE
+001322*    IS A PERMANENT LEDGER THAT IS NEVER PURGED, SO ONLY RECORDS
+001324*    DATED TODAY ARE FOLDED IN - OTHERWISE EVERY MATCH EVER PLAYED
+001326*    WOULD COUNT TOWARD TODAY'S LEADERBOARD.
+001330*-----------------------------------------------------------------
+001340  2100-ACCUMULATE.
+001350      IF PG-MATCH-DATE = PG-REPORT-DATE
+001352          MOVE PG-PLAYER-1-ID TO PG-CUR-PLAYER-ID
+001354          MOVE PG-SCORE-1     TO PG-CUR-SCORE
+001370          PERFORM 2150-ACCUMULATE-ONE THRU 2150-EXIT
+001380
+001390          MOVE PG-PLAYER-2-ID TO PG-CUR-PLAYER-ID
+001400          MOVE PG-SCORE-2     TO PG-CUR-SCORE
+001410          PERFORM 2150-ACCUMULATE-ONE THRU 2150-EXIT
+001415      END-IF.
+001420
+001430      PERFORM 2000-READ-SCORE THRU 2000-EXIT.
+001440  2100-EXIT.
+001450      EXIT.
+001460 
+001470*-----------------------------------------------------------------
+001480*    2150-ACCUMULATE-ONE
+001490*    FOLDS ONE SIDE (PG-CUR-PLAYER-ID / PG-CUR-SCORE) OF A
+001500*    MATCH INTO THE PLAYER TABLE.
+001510*-----------------------------------------------------------------
+001520  2150-ACCUMULATE-ONE.
+001530      SET PG-IDX TO 1.
+001540      SEARCH PG-PLAYER-ENTRY
+001550          AT END
+001560              PERFORM 2200-ADD-PLAYER THRU 2200-EXIT
+001570          WHEN PG-STAT-PLAYER-ID (PG-IDX) = PG-CUR-PLAYER-ID
+001580              CONTINUE
+001590      END-SEARCH.
+001600 
+001610      ADD 1 TO PG-STAT-GAMES (PG-IDX).
+001620      ADD PG-CUR-SCORE TO PG-STAT-TOTAL (PG-IDX).
+001630      IF PG-CUR-SCORE > PG-STAT-HIGH (PG-IDX)
+001640          MOVE PG-CUR-SCORE TO PG-STAT-HIGH (PG-IDX)
+001650      END-IF.
+001660  2150-EXIT.
+001670      EXIT.
+001680 
+001690*-----------------------------------------------------------------
+001700*    2200-ADD-PLAYER
+001710*    ADDS A NEW, PREVIOUSLY UNSEEN PLAYER TO THE TABLE.
+001720*-----------------------------------------------------------------
+001730  2200-ADD-PLAYER.
+001735      IF PG-TABLE-COUNT >= 50
+001737          GO TO 9010-TABLE-FULL
+001739      END-IF.
+001740      ADD 1 TO PG-TABLE-COUNT.
+001750      SET PG-IDX TO PG-TABLE-COUNT.
+001760      MOVE PG-CUR-PLAYER-ID TO PG-STAT-PLAYER-ID (PG-IDX).
+001770      MOVE ZERO             TO PG-STAT-GAMES (PG-IDX).
+001780      MOVE ZERO             TO PG-STAT-HIGH (PG-IDX).
+001790      MOVE ZERO             TO PG-STAT-TOTAL (PG-IDX).
+001800  2200-EXIT.
+001810      EXIT.
+001820 
+001830*-----------------------------------------------------------------
+001840*    3000-PRINT-REPORT
+001850*-----------------------------------------------------------------
+001860  3000-PRINT-REPORT.
+001870      MOVE PG-REPORT-DATE TO PG-HDG-DATE.
+001880      WRITE PG-PRINT-LINE FROM PG-HEADING-1.
+001890      WRITE PG-PRINT-LINE FROM PG-HEADING-2.
+001900 
+001910      PERFORM 3100-PRINT-PLAYER THRU 3100-EXIT
+001920          VARYING PG-SUB FROM 1 BY 1
+001930          UNTIL PG-SUB > PG-TABLE-COUNT.
+001940  3000-EXIT.
+001950      EXIT.
+001960 
+001970*-----------------------------------------------------------------
+001980*    3100-PRINT-PLAYER
+001990*-----------------------------------------------------------------
+002000  3100-PRINT-PLAYER.
+002010      MOVE PG-STAT-PLAYER-ID (PG-SUB) TO PG-DTL-PLAYER-ID.
+002020      MOVE PG-STAT-GAMES (PG-SUB)     TO PG-DTL-GAMES.
+002030      MOVE PG-STAT-HIGH (PG-SUB)      TO PG-DTL-HIGH.
+002040 
+002050      DIVIDE PG-STAT-TOTAL (PG-SUB) BY PG-STAT-GAMES (PG-SUB)
+002060          GIVING PG-AVERAGE-WORK ROUNDED.
+002070      MOVE PG-AVERAGE-WORK TO PG-DTL-AVERAGE.
+002080 
+002090      WRITE PG-PRINT-LINE FROM PG-DETAIL-LINE.
+002100  3100-EXIT.
+002110      EXIT.
+002120 
+002130*-----------------------------------------------------------------
+002140*    9000-TERMINATE
+002150*-----------------------------------------------------------------
+002160  9000-TERMINATE.
+002170      CLOSE SCOREFILE.
+002180      CLOSE PRTFILE.
+002190  9000-EXIT.
+002200      EXIT.
+002210
+002220*-----------------------------------------------------------------
+002230*    9010-TABLE-FULL
+002240*    MORE THAN 50 DISTINCT PLAYERS TURNED UP IN TODAY'S LEDGER.
+002250*    THE IN-MEMORY PLAYER TABLE HAS NO ROOM FOR A 51ST PLAYER, SO
+002260*    THE RUN ABENDS RATHER THAN INDEX PAST THE END OF THE TABLE.
+002270*-----------------------------------------------------------------
+002280  9010-TABLE-FULL.
+002290      DISPLAY 'PONGRPT - PLAYER TABLE FULL AT 50 PLAYERS - '
+002300          'REPORT INCOMPLETE'.
+002310      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002320      MOVE 8 TO RETURN-CODE.
+002330      STOP RUN.
+002340  9010-EXIT.
+002350      EXIT.
