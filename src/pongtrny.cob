@@ -0,0 +1,433 @@
+000100*=================================================================
+000102*  PONGTRNY
+000104*  SINGLE-ELIMINATION TOURNAMENT BRACKET FOR THE WEEKLY ARCADE
+000106*  NIGHT.  READS THE SCOREFILE MATCH LEDGER WRITTEN BY PONGOL,
+000108*  WORKS OUT THE WINNER OF EACH MATCH, PAIRS THE WINNERS INTO
+000110*  THE NEXT ROUND, AND PRINTS THE UPDATED BRACKET AFTER EVERY
+000112*  MATCH SO RESULTS DO NOT HAVE TO BE RE-KEYED BY HAND.
+000114*-----------------------------------------------------------------
+000116*  MODIFICATION HISTORY
+000118*  DATE       INIT  DESCRIPTION
+000120*  09/08/2026 MP    ORIGINAL PROGRAM.
+000122*  09/08/2026 MP    SCOREFILE IS NOW A KEYED VSAM LEDGER; READ
+000124*                    HERE UNCHANGED SINCE SEQUENTIAL ACCESS MODE
+000126*                    STILL BROWSES THE WHOLE FILE IN KEY ORDER.
+000128*  09/08/2026 MP    SCOREFILE IS NOW A PERMANENT LEDGER THAT IS
+000130*                    NEVER PURGED, SO THE BRACKET NOW SCOPES TO
+000132*                    ONE NIGHT'S MATCHES, NOT THE WHOLE LEDGER.
+000134*                    THE NIGHT TO RUN IS TAKEN FROM THE EXEC PARM,
+000136*                    THE SAME WAY PONGOL AND PONGINQ TAKE THEIRS,
+000138*                    DEFAULTING TO TODAY WHEN NONE IS SUPPLIED.
+000140*  09/08/2026 MP    SCOREFILE'S SEQUENTIAL READ RETURNS MATCHES
+000141*                    IN PG-MATCH-KEY ORDER (PLAYER 1 ID, THEN
+000142*                    DATE AND TIME), NOT THE ORDER THEY WERE
+000143*                    ACTUALLY PLAYED, SO PAIRING CONSECUTIVE
+000144*                    WINNERS AS READ ROUTINELY PRODUCED MATCHUPS
+000145*                    THAT NEVER REALLY FOLLOWED ONE ANOTHER.
+000146*                    TONIGHT'S MATCHES ARE NOW LOADED INTO A
+000147*                    TABLE FIRST, SORTED BY MATCH TIME, AND ONLY
+000148*                    THEN FED TO THE BRACKET.
+000149*  09/08/2026 MP    1510-CAPTURE-MATCH AND 2130-ADD-WINNER NOW
+000149*                    REFUSE TO ADD PAST THE END OF PG-MATCH-TABLE
+000149*                    (64) AND PG-WINNER-TABLE (32) RATHER THAN
+000149*                    INDEXING PAST THE OCCURS BOUND.
+000150*=================================================================
+000220  IDENTIFICATION DIVISION.
+000230      PROGRAM-ID.    PONGTRNY.
+000240      AUTHOR.        MAXIME POSTAIRE.
+000250      INSTALLATION.  ARCADE FLOOR OPERATIONS.
+000260      DATE-WRITTEN.  09/08/2026.
+000270      DATE-COMPILED.
+000280
+000290  ENVIRONMENT DIVISION.
+000300  INPUT-OUTPUT SECTION.
+000310  FILE-CONTROL.
+000320      SELECT SCOREFILE ASSIGN TO SCOREFILE
+000322          ORGANIZATION IS INDEXED
+000324          ACCESS MODE IS SEQUENTIAL
+000326          RECORD KEY IS PG-MATCH-KEY
+000328          FILE STATUS IS PG-SCOREFILE-STATUS.
+000340
+000350      SELECT PRTFILE ASSIGN TO PRTFILE
+000360          ORGANIZATION IS SEQUENTIAL.
+000370
+000380  DATA DIVISION.
+000390  FILE SECTION.
+000400  FD  SCOREFILE
+000410      LABEL RECORDS ARE STANDARD.
+000420      COPY MATCHREC.
+000430
+000440  FD  PRTFILE
+000450      LABEL RECORDS ARE STANDARD
+000460      RECORD CONTAINS 132 CHARACTERS.
+000470  01  PG-PRINT-LINE               PIC X(132).
+000480
+000490  WORKING-STORAGE SECTION.
+000500  01  PG-SWITCHES.
+000510      05  PG-SCOREFILE-EOF    PIC X(01) VALUE 'N'.
+000520          88  PG-NOT-AT-EOF           VALUE 'N'.
+000530          88  PG-AT-EOF               VALUE 'Y'.
+000540
+000545  01  PG-SCOREFILE-STATUS     PIC X(02) VALUE '00'.
+000550  01  PG-MATCH-COUNT          PIC 9(04) COMP VALUE ZERO.
+000560  01  PG-WINNER-COUNT         PIC 9(04) COMP VALUE ZERO.
+000570  01  PG-SUB                  PIC 9(04) COMP VALUE ZERO.
+000580  01  PG-NEXT-SUB             PIC 9(04) COMP VALUE ZERO.
+000590
+000600  01  PG-WINNER-TABLE.
+000610      05  PG-WINNER-ENTRY OCCURS 32 TIMES
+000620                          INDEXED BY PG-WIDX.
+000630          10  PG-WINNER-ID    PIC X(10).
+000640
+000650  01  PG-CUR-WINNER-ID        PIC X(10).
+000660
+000670  01  PG-RUN-DATE             PIC X(08).
+000680
+000685*-----------------------------------------------------------------
+000686*    MATCH-ORDER TABLE
+000687*    SCOREFILE'S SEQUENTIAL READ RETURNS RECORDS IN PG-MATCH-KEY
+000688*    ORDER, NOT PLAY ORDER, SO EVERY MATCH DATED PG-RUN-DATE IS
+000689*    LOADED HERE FIRST (1500-LOAD-MATCHES), SORTED ASCENDING BY
+000690*    MATCH TIME (1600-SORT-MATCHES), AND ONLY THEN FED TO THE
+000691*    BRACKET ONE MATCH AT A TIME IN THE ORDER IT WAS REALLY
+000692*    PLAYED.
+000693*-----------------------------------------------------------------
+000694  01  PG-MATCH-TABLE.
+000694      05  PG-MT-ENTRY OCCURS 64 TIMES.
+000695          10  PG-MT-TIME          PIC X(06).
+000696          10  PG-MT-PLAYER-1      PIC X(10).
+000697          10  PG-MT-PLAYER-2      PIC X(10).
+000698          10  PG-MT-SCORE-1       PIC 9(03).
+000699          10  PG-MT-SCORE-2       PIC 9(03).
+000700
+000701  01  PG-MATCH-TABLE-COUNT    PIC 9(04) COMP VALUE ZERO.
+000702  01  PG-MT-SUB               PIC 9(04) COMP VALUE ZERO.
+000703
+000704  01  PG-MT-SWAP-HOLD.
+000705      05  PG-MT-HOLD-TIME      PIC X(06).
+000706      05  PG-MT-HOLD-PLAYER-1  PIC X(10).
+000707      05  PG-MT-HOLD-PLAYER-2  PIC X(10).
+000708      05  PG-MT-HOLD-SCORE-1   PIC 9(03).
+000709      05  PG-MT-HOLD-SCORE-2   PIC 9(03).
+000710
+000711  01  PG-SRT-I                PIC 9(04) COMP VALUE ZERO.
+000712  01  PG-SRT-J                PIC 9(04) COMP VALUE ZERO.
+000713  01  PG-SRT-LIMIT             PIC 9(04) COMP VALUE ZERO.
+000714  01  PG-SRT-NEXT              PIC 9(04) COMP VALUE ZERO.
+000715
+000716  01  PG-CUR-MATCH.
+000717      05  PG-CUR-PLAYER-1      PIC X(10).
+000718      05  PG-CUR-PLAYER-2      PIC X(10).
+000719      05  PG-CUR-SCORE-1       PIC 9(03).
+000720      05  PG-CUR-SCORE-2       PIC 9(03).
+000721
+000730  01  PG-HEADING-1.
+000740      05  FILLER                PIC X(20)
+000750                                 VALUE 'PONGOL TOURNAMENT BR'.
+000760      05  FILLER                PIC X(07)
+000770                                 VALUE 'ACKET -'.
+000780      05  PG-HDG-DATE           PIC X(08).
+000790
+000800  01  PG-HEADING-2.
+000810      05  FILLER                PIC X(12) VALUE 'MATCH'.
+000820      05  FILLER                PIC X(12) VALUE 'PLAYER 1'.
+000830      05  FILLER                PIC X(06) VALUE 'SCORE'.
+000840      05  FILLER                PIC X(12) VALUE 'PLAYER 2'.
+000850      05  FILLER                PIC X(06) VALUE 'SCORE'.
+000860      05  FILLER                PIC X(12) VALUE 'WINNER'.
+000870
+000880  01  PG-RESULT-LINE.
+000890      05  PG-RES-MATCH-NO       PIC ZZZ9.
+000900      05  FILLER                PIC X(08) VALUE SPACES.
+000910      05  PG-RES-PLAYER-1       PIC X(12).
+000920      05  PG-RES-SCORE-1        PIC ZZ9.
+000930      05  FILLER                PIC X(03) VALUE SPACES.
+000940      05  PG-RES-PLAYER-2       PIC X(12).
+000950      05  PG-RES-SCORE-2        PIC ZZ9.
+000960      05  FILLER                PIC X(03) VALUE SPACES.
+000970      05  PG-RES-WINNER         PIC X(12).
+000980
+000990  01  PG-BRACKET-HEADING       PIC X(30)
+001000                                VALUE 'NEXT ROUND MATCHUPS:'.
+001010
+001020  01  PG-MATCHUP-LINE.
+001030      05  FILLER                PIC X(04) VALUE SPACES.
+001040      05  PG-MTP-PLAYER-1       PIC X(10).
+001050      05  FILLER                PIC X(04) VALUE ' VS '.
+001060      05  PG-MTP-PLAYER-2       PIC X(10).
+001070
+001080  01  PG-WAITING-LINE.
+001090      05  FILLER                PIC X(04) VALUE SPACES.
+001100      05  PG-WAIT-PLAYER        PIC X(10).
+001110      05  FILLER                PIC X(19)
+001120                                 VALUE ' AWAITS AN OPPONENT'.
+001130
+001140*-----------------------------------------------------------------
+001150*    LINKAGE SECTION
+001160*    THE NIGHT TO RUN THE BRACKET FOR IS TAKEN FROM THE EXEC PARM
+001170*    AS AN 8-DIGIT YYYYMMDD DATE, SAME MVS PARM FORM PONGOL AND
+001180*    PONGINQ USE.  OMIT THE PARM TO RUN TONIGHT'S BRACKET.
+001190*-----------------------------------------------------------------
+001200  LINKAGE SECTION.
+001210  01  PG-PARM-DATA.
+001220      05  PG-PARM-LENGTH        PIC S9(04) COMP.
+001230      05  PG-PARM-TEXT          PIC X(08).
+001240
+001250*-----------------------------------------------------------------
+001260*    0000-MAINLINE
+001270*-----------------------------------------------------------------
+001280  PROCEDURE DIVISION USING PG-PARM-DATA.
+001290  0000-MAINLINE.
+001300      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001310      PERFORM 1500-LOAD-MATCHES THRU 1500-EXIT.
+001320      PERFORM 1600-SORT-MATCHES THRU 1600-EXIT.
+001330      PERFORM 2100-PROCESS-MATCH THRU 2100-EXIT
+001340          VARYING PG-MT-SUB FROM 1 BY 1
+001350          UNTIL PG-MT-SUB > PG-MATCH-TABLE-COUNT.
+001360      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001370      STOP RUN.
+001380
+001390*-----------------------------------------------------------------
+001400*    1000-INITIALIZE
+001410*-----------------------------------------------------------------
+001420  1000-INITIALIZE.
+001430      OPEN INPUT SCOREFILE.
+001440      OPEN OUTPUT PRTFILE.
+001450      IF PG-PARM-LENGTH = ZERO
+001460          ACCEPT PG-RUN-DATE FROM DATE YYYYMMDD
+001470      ELSE
+001480          MOVE PG-PARM-TEXT TO PG-RUN-DATE
+001490      END-IF.
+001500      MOVE PG-RUN-DATE TO PG-HDG-DATE.
+001510      WRITE PG-PRINT-LINE FROM PG-HEADING-1.
+001520      WRITE PG-PRINT-LINE FROM PG-HEADING-2.
+001530  1000-EXIT.
+001540      EXIT.
+001550
+001560*-----------------------------------------------------------------
+001570*    1500-LOAD-MATCHES
+001580*    READS THE WHOLE SCOREFILE LEDGER AND CAPTURES EVERY MATCH
+001590*    DATED PG-RUN-DATE INTO PG-MATCH-TABLE, IN WHATEVER ORDER
+001600*    SCOREFILE'S KEY HAPPENS TO RETURN THEM.  1600-SORT-MATCHES
+001610*    PUTS THEM IN PLAY ORDER AFTERWARD.
+001620*-----------------------------------------------------------------
+001630  1500-LOAD-MATCHES.
+001640      PERFORM 2000-READ-MATCH THRU 2000-EXIT.
+001650      PERFORM 1510-CAPTURE-MATCH THRU 1510-EXIT
+001660          UNTIL PG-AT-EOF.
+001670  1500-EXIT.
+001680      EXIT.
+001690
+001700*-----------------------------------------------------------------
+001710*    1510-CAPTURE-MATCH
+001720*-----------------------------------------------------------------
+001730  1510-CAPTURE-MATCH.
+001740      IF PG-MATCH-DATE = PG-RUN-DATE
+001742          IF PG-MATCH-TABLE-COUNT >= 64
+001744              GO TO 9010-MATCH-TABLE-FULL
+001746          END-IF
+001750          ADD 1 TO PG-MATCH-TABLE-COUNT
+001752          MOVE PG-MATCH-TIME
+001754              TO PG-MT-TIME (PG-MATCH-TABLE-COUNT)
+001760          MOVE PG-PLAYER-1-ID
+001762              TO PG-MT-PLAYER-1 (PG-MATCH-TABLE-COUNT)
+001770          MOVE PG-PLAYER-2-ID
+001772              TO PG-MT-PLAYER-2 (PG-MATCH-TABLE-COUNT)
+001780          MOVE PG-SCORE-1
+001782              TO PG-MT-SCORE-1 (PG-MATCH-TABLE-COUNT)
+001790          MOVE PG-SCORE-2
+001792              TO PG-MT-SCORE-2 (PG-MATCH-TABLE-COUNT)
+001810      END-IF.
+001820      PERFORM 2000-READ-MATCH THRU 2000-EXIT.
+001830  1510-EXIT.
+001840      EXIT.
+001850
+001860*-----------------------------------------------------------------
+001870*    2000-READ-MATCH
+001880*-----------------------------------------------------------------
+001890  2000-READ-MATCH.
+001900      READ SCOREFILE
+001910          AT END
+001920              SET PG-AT-EOF TO TRUE
+001930      END-READ.
+001940  2000-EXIT.
+001950      EXIT.
+001960
+001970*-----------------------------------------------------------------
+001980*    1600-SORT-MATCHES
+001990*    A CLASSIC IN-MEMORY BUBBLE SORT, ASCENDING BY MATCH TIME.
+002000*    PG-MATCH-TABLE-COUNT IS AT MOST THE NIGHT'S MATCH COUNT, SO
+002010*    THE PASS COUNT IS SMALL ENOUGH THAT A SORT FILE WOULD BE
+002020*    OVERKILL FOR IT.
+002030*-----------------------------------------------------------------
+002040  1600-SORT-MATCHES.
+002050      PERFORM 1610-SORT-PASS THRU 1610-EXIT
+002060          VARYING PG-SRT-I FROM 1 BY 1
+002070          UNTIL PG-SRT-I >= PG-MATCH-TABLE-COUNT.
+002080  1600-EXIT.
+002090      EXIT.
+002100
+002110*-----------------------------------------------------------------
+002120*    1610-SORT-PASS
+002130*-----------------------------------------------------------------
+002140  1610-SORT-PASS.
+002150      COMPUTE PG-SRT-LIMIT = PG-MATCH-TABLE-COUNT - PG-SRT-I.
+002160      PERFORM 1620-COMPARE-AND-SWAP THRU 1620-EXIT
+002170          VARYING PG-SRT-J FROM 1 BY 1
+002180          UNTIL PG-SRT-J > PG-SRT-LIMIT.
+002190  1610-EXIT.
+002200      EXIT.
+002210
+002220*-----------------------------------------------------------------
+002230*    1620-COMPARE-AND-SWAP
+002240*-----------------------------------------------------------------
+002250  1620-COMPARE-AND-SWAP.
+002260      COMPUTE PG-SRT-NEXT = PG-SRT-J + 1.
+002270      IF PG-MT-TIME (PG-SRT-J) > PG-MT-TIME (PG-SRT-NEXT)
+002280          PERFORM 1630-SWAP-ENTRIES THRU 1630-EXIT
+002290      END-IF.
+002300  1620-EXIT.
+002310      EXIT.
+002320
+002330*-----------------------------------------------------------------
+002340*    1630-SWAP-ENTRIES
+002350*-----------------------------------------------------------------
+002360  1630-SWAP-ENTRIES.
+002370      MOVE PG-MT-ENTRY (PG-SRT-J)    TO PG-MT-SWAP-HOLD.
+002380      MOVE PG-MT-ENTRY (PG-SRT-NEXT) TO PG-MT-ENTRY (PG-SRT-J).
+002390      MOVE PG-MT-SWAP-HOLD           TO PG-MT-ENTRY (PG-SRT-NEXT).
+002400  1630-EXIT.
+002410      EXIT.
+002420
+002430*-----------------------------------------------------------------
+002440*    2100-PROCESS-MATCH
+002450*    WORKS OUT THE WINNER OF THE MATCH AT PG-MT-SUB IN THE NOW
+002460*    TIME-ORDERED PG-MATCH-TABLE, PRINTS THE RESULT LINE, ADVANCES
+002470*    THE WINNER INTO THE BRACKET, AND REPRINTS THE NEXT-ROUND
+002480*    MATCHUPS BEFORE MOVING ON.
+002490*-----------------------------------------------------------------
+002500  2100-PROCESS-MATCH.
+002510      ADD 1 TO PG-MATCH-COUNT.
+002520      MOVE PG-MT-PLAYER-1 (PG-MT-SUB) TO PG-CUR-PLAYER-1.
+002530      MOVE PG-MT-PLAYER-2 (PG-MT-SUB) TO PG-CUR-PLAYER-2.
+002540      MOVE PG-MT-SCORE-1  (PG-MT-SUB) TO PG-CUR-SCORE-1.
+002550      MOVE PG-MT-SCORE-2  (PG-MT-SUB) TO PG-CUR-SCORE-2.
+002560      PERFORM 2110-DETERMINE-WINNER THRU 2110-EXIT.
+002570      PERFORM 2120-PRINT-RESULT THRU 2120-EXIT.
+002580      PERFORM 2130-ADD-WINNER THRU 2130-EXIT.
+002590      PERFORM 3000-PRINT-BRACKET THRU 3000-EXIT.
+002600  2100-EXIT.
+002610      EXIT.
+002620
+002630*-----------------------------------------------------------------
+002640*    2110-DETERMINE-WINNER
+002650*    THE HIGHER OF THE TWO FINAL SCORES ADVANCES.  PONGOL NEVER
+002660*    WRITES A TIED SCORE TO THE LEDGER SINCE A MATCH RUNS UNTIL
+002670*    ONE SIDE REACHES THE WINNING SCORE.
+002680*-----------------------------------------------------------------
+002690  2110-DETERMINE-WINNER.
+002700      IF PG-CUR-SCORE-1 > PG-CUR-SCORE-2
+002710          MOVE PG-CUR-PLAYER-1 TO PG-CUR-WINNER-ID
+002720      ELSE
+002730          MOVE PG-CUR-PLAYER-2 TO PG-CUR-WINNER-ID
+002740      END-IF.
+002750  2110-EXIT.
+002760      EXIT.
+002770
+002780*-----------------------------------------------------------------
+002790*    2120-PRINT-RESULT
+002800*-----------------------------------------------------------------
+002810  2120-PRINT-RESULT.
+002820      MOVE PG-MATCH-COUNT  TO PG-RES-MATCH-NO.
+002830      MOVE PG-CUR-PLAYER-1 TO PG-RES-PLAYER-1.
+002840      MOVE PG-CUR-SCORE-1  TO PG-RES-SCORE-1.
+002850      MOVE PG-CUR-PLAYER-2 TO PG-RES-PLAYER-2.
+002860      MOVE PG-CUR-SCORE-2  TO PG-RES-SCORE-2.
+002870      MOVE PG-CUR-WINNER-ID TO PG-RES-WINNER.
+002880      WRITE PG-PRINT-LINE FROM PG-RESULT-LINE.
+002890  2120-EXIT.
+002900      EXIT.
+002910
+002920*-----------------------------------------------------------------
+002930*    2130-ADD-WINNER
+002940*    ADDS THE WINNER OF THE CURRENT MATCH TO THE END OF THE
+002950*    BRACKET TABLE SO IT CAN BE PAIRED FOR THE NEXT ROUND.
+002960*-----------------------------------------------------------------
+002970  2130-ADD-WINNER.
+002975      IF PG-WINNER-COUNT >= 32
+002977          GO TO 9020-WINNER-TABLE-FULL
+002979      END-IF.
+002980      ADD 1 TO PG-WINNER-COUNT.
+002990      SET PG-WIDX TO PG-WINNER-COUNT.
+003000      MOVE PG-CUR-WINNER-ID TO PG-WINNER-ID (PG-WIDX).
+003010  2130-EXIT.
+003020      EXIT.
+003030
+003040*-----------------------------------------------------------------
+003050*    3000-PRINT-BRACKET
+003060*    PRINTS EVERY NEXT-ROUND MATCHUP THAT CAN BE FORMED FROM THE
+003070*    WINNERS SEEN SO FAR, TWO AT A TIME, PLUS ANY PLAYER STILL
+003080*    WAITING ON AN OPPONENT TO ADVANCE.
+003090*-----------------------------------------------------------------
+003100  3000-PRINT-BRACKET.
+003110      WRITE PG-PRINT-LINE FROM PG-BRACKET-HEADING.
+003120      PERFORM 3100-PRINT-MATCHUP THRU 3100-EXIT
+003130          VARYING PG-SUB FROM 1 BY 2
+003140          UNTIL PG-SUB > PG-WINNER-COUNT.
+003150  3000-EXIT.
+003160      EXIT.
+003170
+003180*-----------------------------------------------------------------
+003190*    3100-PRINT-MATCHUP
+003200*-----------------------------------------------------------------
+003210  3100-PRINT-MATCHUP.
+003220      COMPUTE PG-NEXT-SUB = PG-SUB + 1.
+003230      IF PG-NEXT-SUB <= PG-WINNER-COUNT
+003240          MOVE PG-WINNER-ID (PG-SUB)      TO PG-MTP-PLAYER-1
+003250          MOVE PG-WINNER-ID (PG-NEXT-SUB) TO PG-MTP-PLAYER-2
+003260          WRITE PG-PRINT-LINE FROM PG-MATCHUP-LINE
+003270      ELSE
+003280          MOVE PG-WINNER-ID (PG-SUB) TO PG-WAIT-PLAYER
+003290          WRITE PG-PRINT-LINE FROM PG-WAITING-LINE
+003300      END-IF.
+003310  3100-EXIT.
+003320      EXIT.
+003330
+003340*-----------------------------------------------------------------
+003350*    9000-TERMINATE
+003360*-----------------------------------------------------------------
+003370  9000-TERMINATE.
+003380      CLOSE SCOREFILE.
+003390      CLOSE PRTFILE.
+003400  9000-EXIT.
+003410      EXIT.
+003420
+003430*-----------------------------------------------------------------
+003440*    9010-MATCH-TABLE-FULL
+003450*    MORE THAN 64 MATCHES TURNED UP FOR PG-RUN-DATE.  PG-MATCH-
+003460*    TABLE HAS NO ROOM FOR A 65TH, SO THE RUN ABENDS RATHER THAN
+003470*    INDEX PAST THE END OF THE TABLE.
+003480*-----------------------------------------------------------------
+003490  9010-MATCH-TABLE-FULL.
+003500      DISPLAY 'PONGTRNY - MATCH TABLE FULL AT 64 MATCHES - '
+003510          'BRACKET INCOMPLETE'.
+003520      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003530      MOVE 8 TO RETURN-CODE.
+003540      STOP RUN.
+003550  9010-EXIT.
+003560      EXIT.
+003570
+003580*-----------------------------------------------------------------
+003590*    9020-WINNER-TABLE-FULL
+003600*    MORE THAN 32 WINNERS HAVE ADVANCED.  PG-WINNER-TABLE HAS NO
+003610*    ROOM FOR A 33RD, SO THE RUN ABENDS RATHER THAN INDEX PAST THE
+003620*    END OF THE TABLE.
+003630*-----------------------------------------------------------------
+003640  9020-WINNER-TABLE-FULL.
+003650      DISPLAY 'PONGTRNY - WINNER TABLE FULL AT 32 WINNERS - '
+003660          'BRACKET INCOMPLETE'.
+003670      PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003680      MOVE 8 TO RETURN-CODE.
+003690      STOP RUN.
+003700  9020-EXIT.
+003710      EXIT.
