@@ -1,15 +1,580 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID.    PONGOL.
-           AUTHOR.        COLIN EVRARD, MAXIME POSTAIRE.
-           DATE-WRITTEN.  24/02/2023.
+000100*=================================================================
+000110*  PONGOL
+000120*  MAIN-LINE DRIVER FOR THE PONGOL ARCADE PONG GAME.
+000130*-----------------------------------------------------------------
+000140*  MODIFICATION HISTORY
+000150*  DATE       INIT  DESCRIPTION
+000160*  24/02/2023 CE    ORIGINAL PROGRAM - SCREEN INIT ONLY.
+000170*  09/08/2026 MP    ADDED SCOREFILE LEDGER; A MATCH RESULT IS
+000171*                    NOW WRITTEN TO IT BEFORE STOP RUN.
+000172*  09/08/2026 MP    THE RETURN CODE FROM EACH CURSES LIFECYCLE
+000173*                    CALL IS NOW CHECKED AND ABENDS THE RUN WITH
+000174*                    A DIAGNOSTIC MESSAGE WHEN IT FAILS.
+000175*  09/08/2026 MP    MATCH PARAMETERS (WINNING SCORE, PADDLE
+000176*                    SPEED, SCREEN SIZE) ARE NOW TAKEN FROM THE
+000177*                    JCL PARM INSTEAD OF BEING HARDCODED.
+000178*  09/08/2026 MP    SCOREFILE NOW CARRIES A TWO-PLAYER MATCH
+000179*                    RECORD (MATCHREC) INSTEAD OF A SINGLE
+000180*                    ANONYMOUS SCORE, SO RESULTS TIE BACK TO THE
+000181*                    PLAYERS WHO ACTUALLY PLAYED.
+000182*  09/08/2026 MP    ADDED THE PLAY LOOP AND A CHECKPOINT FILE SO
+000183*                    AN IN-PROGRESS MATCH CAN BE RESUMED FROM THE
+000184*                    LAST SCORED POINT INSTEAD OF STARTING OVER.
+000185*  09/08/2026 MP    EACH CURSES LIFECYCLE CALL IS NOW TRACED TO
+000186*                    AN AUDIT LOG WITH A TIMESTAMP AND THE R
+000187*                    VALUE IT RETURNED.
+000188*  09/08/2026 MP    ADDED A TERMINAL SIZE CHECK AFTER SCREEN INIT
+000189*                    SO UNDERSIZED FLOOR TERMINALS GET A CLEAN
+000190*                    ON-SCREEN MESSAGE INSTEAD OF A HALF-DRAWN
+000191*                    COURT.
+000192*  09/08/2026 MP    SCOREFILE IS NOW A KEYED VSAM LEDGER (KEY IS
+000193*                    PLAYER 1 ID + MATCH DATE) INSTEAD OF A FLAT
+000194*                    SEQUENTIAL FILE, SO FRONT DESK CAN PULL ONE
+000195*                    PLAYER'S HISTORY WITHOUT SCANNING THE WHOLE
+000196*                    LEDGER.  WRITES NOW OPEN I-O AND CHECK FOR A
+000197*                    DUPLICATE KEY INSTEAD OF OPEN OUTPUT.
+000198*  09/08/2026 MP    REVIEW FIXES: INITSCR/CBREAK/NOECHO/GETMAXYX
+000199*                    NOW CAPTURE R; GETMAXYX REPLACED WITH
+000200*                    CBL_GET_SCR_SIZE (GETMAXYX IS A C MACRO, NOT
+000201*                    A CALLABLE SYMBOL); PG-MATCH-KEY WIDENED WITH
+000202*                    MATCH TIME SO A PLAYER'S SECOND PLAYER-1-SIDE
+000203*                    MATCH OF THE DAY DOES NOT ABEND; A REJECTED
+000204*                    WRITE NOW RETIRES THE CHECKPOINT INSTEAD OF
+000205*                    LEAVING IT STUCK IN-PROGRESS; MATCH DATE IS
+000206*                    NOW ACCEPTED AS 8 DIGITS, NOT 6 PLUS BLANKS.
+000207*  09/08/2026 MP    SCOREFILE'S ACCESS MODE IS NOW RANDOM, NOT
+000208*                    SEQUENTIAL - THE OLD SEQUENTIAL ACCESS MODE
+000209*                    REQUIRED EVERY WRITE TO SUPPLY A HIGHER KEY
+000210*                    THAN ANY KEY ALREADY ON FILE, WHICH A KEY
+000211*                    LEADING WITH WHICHEVER NAME WAS TYPED IN AS
+000212*                    PLAYER 1 CANNOT PROMISE, SO A PERFECTLY GOOD
+000213*                    MATCH COULD BE REJECTED AS A SEQUENCE ERROR.
+000215*  09/08/2026 MP    NEITHER OPEN I-O (SCOREFILE NOR CHECKPOINT-
+000216*                    FILE) WAS CHECKED FOR FAILURE, SO AN UNOPEN-
+000217*                    ABLE DATA SET WOULD LET THE RUN FALL THROUGH
+000218*                    TO THE SUBSEQUENT READ/WRITE AND FAIL THERE
+000219*                    INSTEAD, WITH A STATUS CODE THAT DOES NOT
+000220*                    SAY "OPEN FAILED".  BOTH OPENS ARE NOW
+000221*                    CHECKED AND ABEND CLEANLY IF THE DATA SET
+000222*                    WILL NOT OPEN.  ALSO, A RESUMED MATCH WAS
+000223*                    RE-STAMPING PG-START-TIME AT THE MOMENT OF
+000224*                    RESUME INSTEAD OF CARRYING FORWARD THE TIME
+000225*                    THE MATCH ORIGINALLY STARTED, WHICH UNDER-
+000226*                    STATED MATCH-DURATION ON EVERY RESUMED
+000227*                    MATCH.  THE START TIME IS NOW PERSISTED TO
+000228*                    THE CHECKPOINT RECORD AND RESTORED ON RESUME.
+000229*=================================================================
+000400  IDENTIFICATION DIVISION.
+000410      PROGRAM-ID.    PONGOL.
+000420      AUTHOR.        COLIN EVRARD, MAXIME POSTAIRE.
+000430      INSTALLATION.  ARCADE FLOOR OPERATIONS.
+000440      DATE-WRITTEN.  24/02/2023.
+000450      DATE-COMPILED.
+000460 
+000470  ENVIRONMENT DIVISION.
+000480  INPUT-OUTPUT SECTION.
+000490  FILE-CONTROL.
+000500      SELECT SCOREFILE ASSIGN TO SCOREFILE
+000502          ORGANIZATION IS INDEXED
+000504          ACCESS MODE IS RANDOM
+000506          RECORD KEY IS PG-MATCH-KEY
+000507          ALTERNATE RECORD KEY IS PG-PLAYER-2-ID WITH DUPLICATES
+000508          FILE STATUS IS PG-SCOREFILE-STATUS.
+000520
+000530      SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+000540          ORGANIZATION IS RELATIVE
+000550          ACCESS MODE IS RANDOM
+000560          RELATIVE KEY IS PG-CKPT-REL-KEY
+000570          FILE STATUS IS PG-CKPT-FILE-STATUS.
+000580 
+000590      SELECT AUDITFILE ASSIGN TO AUDITFIL
+000600          ORGANIZATION IS SEQUENTIAL.
+000610 
+000620  DATA DIVISION.
+000630  FILE SECTION.
+000640  FD  SCOREFILE
+000650      LABEL RECORDS ARE STANDARD.
+000660      COPY MATCHREC.
+000670 
+000680  FD  CHECKPOINT-FILE
+000690      LABEL RECORDS ARE STANDARD.
+000700      COPY CHECKPT.
+000710 
+000720  FD  AUDITFILE
+000730      LABEL RECORDS ARE STANDARD.
+000740      COPY AUDITREC.
+000750 
+000760  WORKING-STORAGE SECTION.
+000770  01  R                       PIC 9(8) BINARY.
+000780 
+000790  01  PG-LAST-CALL-NAME       PIC X(10) VALUE SPACES.
+000800 
+000810  01  PG-ABEND-MESSAGE.
+000820      05  FILLER              PIC X(20)
+000830                               VALUE 'PONGOL ABEND - CALL '.
+000840      05  PG-ABEND-CALL-NAME  PIC X(10).
+000850      05  FILLER              PIC X(12)
+000860                               VALUE ' RETURNED R='.
+000870      05  PG-ABEND-R-DISPLAY  PIC 9(08).
+000880 
+000890  COPY PONGCFG.
+000900 
+000910  01  PG-DEFAULT-PARMS.
+000920      05  FILLER              PIC X(13) VALUE '021,05,024,80'.
+000930 
+000940  01  PG-WORK-MATCH-RECORD.
+000950      05  PG-WORK-MATCH-KEY.
+000960          10  PG-WORK-PLAYER-1-ID  PIC X(10).
+000970          10  PG-WORK-MATCH-DATE   PIC X(08).
+000975          10  PG-WORK-MATCH-TIME   PIC X(06).
+000980      05  PG-WORK-PLAYER-2-ID      PIC X(10).
+000990      05  PG-WORK-SCORE-1          PIC 9(03).
+001000      05  PG-WORK-SCORE-2          PIC 9(03).
+001020      05  PG-WORK-MATCH-DURATION   PIC 9(05) COMP.
+001030 
+001040  01  PG-MATCH-TIMING.
+001050      05  PG-START-TIME.
+001060          10  PG-START-HH     PIC 9(02).
+001070          10  PG-START-MM     PIC 9(02).
+001080          10  PG-START-SS     PIC 9(02).
+001090          10  PG-START-HS     PIC 9(02).
+001100      05  PG-END-TIME.
+001110          10  PG-END-HH       PIC 9(02).
+001120          10  PG-END-MM       PIC 9(02).
+001130          10  PG-END-SS       PIC 9(02).
+001140          10  PG-END-HS       PIC 9(02).
+001150      05  PG-START-SECONDS    PIC 9(05) COMP.
+001160      05  PG-END-SECONDS      PIC 9(05) COMP.
+001170 
+001180  01  PG-CKPT-REL-KEY          PIC 9(05) COMP VALUE 1.
+001190  01  PG-CKPT-FILE-STATUS      PIC X(02) VALUE '00'.
+001195  01  PG-SCOREFILE-STATUS      PIC X(02) VALUE '00'.
+001200
+001210  01  PG-RESTART-SWITCH         PIC X(01) VALUE 'N'.
+001220      88  PG-RESTART-AVAILABLE         VALUE 'Y'.
+001230      88  PG-NO-RESTART-AVAILABLE      VALUE 'N'.
+001240 
+001250*    PLACEHOLDER SERVE ROTATION - DRIVES THE SCORING LOOP UNTIL
+001260*    THE BALL AND PADDLE PHYSICS ARE IMPLEMENTED.  ALTERNATES
+001270*    WHICH SIDE WINS THE POINT SO THE CHECKPOINT AND WIN-DETECTION
+001280*    LOGIC BELOW CAN RUN OUT A MATCH TO COMPLETION.
+001290  01  PG-SERVE-SIDE             PIC X(01) VALUE '1'.
+001300 
+001310  01  PG-TERM-LINES             PIC 9(04) COMP-5.
+001320  01  PG-TERM-COLS              PIC 9(04) COMP-5.
+001330 
+001340  01  PG-TOO-SMALL-MESSAGE.
+001350      05  FILLER              PIC X(27) VALUE
+001360          'TERMINAL TOO SMALL - NEEDS '.
+001370      05  PG-TSM-NEED-LINES   PIC 9(03).
+001380      05  FILLER              PIC X(02) VALUE 'X '.
+001390      05  PG-TSM-NEED-COLS    PIC 9(03).
+001400      05  FILLER              PIC X(07) VALUE ', HAVE '.
+001410      05  PG-TSM-HAVE-LINES   PIC 9(03).
+001420      05  FILLER              PIC X(02) VALUE 'X '.
+001430      05  PG-TSM-HAVE-COLS    PIC 9(03).
+001440 
+001450*-----------------------------------------------------------------
+001460*    LINKAGE SECTION
+001470*    RECEIVES THE JCL EXEC PARM, IN THE STANDARD MVS FORM OF A
+001480*    2-BYTE BINARY LENGTH FOLLOWED BY THE PARM TEXT.
+001490*-----------------------------------------------------------------
+001500  LINKAGE SECTION.
+001510  01  PG-PARM-DATA.
+001520      05  PG-PARM-LENGTH      PIC S9(04) COMP.
+001530      05  PG-PARM-TEXT        PIC X(40).
+001540 
+001550*-----------------------------------------------------------------
+001560*    0000-MAINLINE
+001570*-----------------------------------------------------------------
+001580  PROCEDURE DIVISION USING PG-PARM-DATA.
+001590  0000-MAINLINE.
+001600      DISPLAY 'Hello there!'.
+001610 
+001620      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001630 
+001640      MOVE 'INITSCR'   TO PG-LAST-CALL-NAME.
+001650      CALL "initscr" RETURNING R.
+001660      PERFORM 2010-WRITE-AUDIT THRU 2010-EXIT.
+001670      PERFORM 2000-CHECK-R THRU 2000-EXIT.
+001680
+001690      MOVE 'CBREAK'    TO PG-LAST-CALL-NAME.
+001700      CALL "cbreak" RETURNING R.
+001710      PERFORM 2010-WRITE-AUDIT THRU 2010-EXIT.
+001720      PERFORM 2000-CHECK-R THRU 2000-EXIT.
+001730
+001740      MOVE 'NOECHO'    TO PG-LAST-CALL-NAME.
+001750      CALL "noecho" RETURNING R.
+001760      PERFORM 2010-WRITE-AUDIT THRU 2010-EXIT.
+001770      PERFORM 2000-CHECK-R THRU 2000-EXIT.
+001780 
+001790      PERFORM 2020-CHECK-TERM-SIZE THRU 2020-EXIT.
+001800 
+001810      PERFORM 3000-START-MATCH THRU 3000-EXIT.
+001820 
+001830      PERFORM 4000-PLAY-MATCH THRU 4000-EXIT.
+001840 
+001850      PERFORM 8000-WRITE-SCORE THRU 8000-EXIT.
+001860 
+001870      STOP RUN.
+001880 
+001890*-----------------------------------------------------------------
+001900*    1000-INITIALIZE
+001910*    BUILDS THE MATCH CONFIGURATION FROM THE JCL PARM, OR FROM
+001920*    THE SHOP-STANDARD DEFAULTS WHEN NO PARM WAS SUPPLIED, AND
+001930*    OPENS THE AUDIT LOG SO IT CAN TRACE THE CALLS THAT FOLLOW.
+001940*-----------------------------------------------------------------
+001950  1000-INITIALIZE.
+001960      IF PG-PARM-LENGTH = ZERO
+001970          MOVE PG-DEFAULT-PARMS TO PG-PARM-TEXT
+001980      END-IF.
+001990 
+002000      UNSTRING PG-PARM-TEXT DELIMITED BY ','
+002010          INTO PG-CFG-WINNING-SCORE
+002020               PG-CFG-PADDLE-SPEED
+002030               PG-CFG-SCREEN-LINES
+002040               PG-CFG-SCREEN-COLS
+002050      END-UNSTRING.
+002060 
+002070      OPEN EXTEND AUDITFILE.
+002080  1000-EXIT.
+002090      EXIT.
+002100 
+002110*-----------------------------------------------------------------
+002120*    2000-CHECK-R
+002130*    VALIDATES THE RETURN CODE LEFT IN R BY THE MOST RECENT
+002140*    CURSES LIFECYCLE CALL.  A NON-ZERO VALUE MEANS THE CALL
+002150*    FAILED, SO WE ABORT WITH A READABLE DIAGNOSTIC RATHER THAN
+002160*    LEAVE THE OPERATOR STARING AT A BROKEN SCREEN.
+002170*-----------------------------------------------------------------
+002180  2000-CHECK-R.
+002190      IF R NOT = ZERO
+002200          GO TO 9000-ABEND
+002210      END-IF.
+002220  2000-EXIT.
+002230      EXIT.
+002240 
+002250*-----------------------------------------------------------------
+002260*    2010-WRITE-AUDIT
+002270*    TRACES THE MOST RECENT CURSES LIFECYCLE CALL (NAME AND
+002280*    RETURN CODE) TO THE AUDIT LOG WITH A TIME-OF-DAY STAMP.
+002290*    RUNS BEFORE 2000-CHECK-R SO A FAILING CALL IS TRACED TOO.
+002300*-----------------------------------------------------------------
+002310  2010-WRITE-AUDIT.
+002320      ACCEPT PG-AUDIT-TIMESTAMP FROM TIME.
+002330      MOVE PG-LAST-CALL-NAME TO PG-AUDIT-CALL-NAME.
+002340      MOVE R                 TO PG-AUDIT-R-VALUE.
+002350      WRITE PG-AUDIT-RECORD.
+002360  2010-EXIT.
+002370      EXIT.
+002380 
+002390*-----------------------------------------------------------------
+002400*    2020-CHECK-TERM-SIZE
+002410*    CONFIRMS THE TERMINAL THAT JUST RAN INITSCR ACTUALLY MEETS
+002420*    THE MINIMUM LINES/COLS THE MATCH IS CONFIGURED FOR.  SOME
+002430*    FLOOR TERMINALS ARE SMALLER THAN THE BACK-OFFICE ONES, AND
+002440*    WE WOULD RATHER SAY SO THAN DRAW HALF A COURT.  GETMAXYX
+002442*    ITSELF IS A C MACRO, NOT A LINKABLE FUNCTION, SO IT CANNOT
+002444*    BE CALLED FROM HERE - CBL_GET_SCR_SIZE IS GNUCOBOL'S OWN
+002446*    RUNTIME CALL FOR THE SAME INFORMATION.
+002450*-----------------------------------------------------------------
+002460  2020-CHECK-TERM-SIZE.
+002470      MOVE 'SCRSIZE'   TO PG-LAST-CALL-NAME.
+002480      CALL "CBL_GET_SCR_SIZE" USING PG-TERM-LINES PG-TERM-COLS
+002482          RETURNING R.
+002490      PERFORM 2010-WRITE-AUDIT THRU 2010-EXIT.
+002500      PERFORM 2000-CHECK-R THRU 2000-EXIT.
+002510 
+002520      IF PG-TERM-LINES < PG-CFG-SCREEN-LINES
+002530         OR PG-TERM-COLS < PG-CFG-SCREEN-COLS
+002540          GO TO 9010-TOO-SMALL
+002550      END-IF.
+002560  2020-EXIT.
+002570      EXIT.
+002580 
+002590*-----------------------------------------------------------------
+002600*    3000-START-MATCH
+002610*    CHECKS FOR A CHECKPOINT LEFT BY AN INTERRUPTED MATCH AND
+002620*    EITHER RESUMES IT OR STARTS A FRESH ONE.  EITHER PATH LEAVES
+002625*    PG-START-TIME HOLDING THE MATCH'S ORIGINAL START (RESTORED
+002626*    FROM THE CHECKPOINT ON RESUME, STAMPED FRESH ON A NEW MATCH)
+002627*    SO 8000-WRITE-SCORE CAN COMPUTE A DURATION THAT COVERS THE
+002628*    WHOLE MATCH, NOT JUST THE TIME SINCE THE LAST RESUME.
+002640*-----------------------------------------------------------------
+002650  3000-START-MATCH.
+002660      PERFORM 3010-CHECK-FOR-RESTART THRU 3010-EXIT.
+002670
+002680      IF PG-RESTART-AVAILABLE
+002690          PERFORM 3020-RESUME-MATCH THRU 3020-EXIT
+002700      ELSE
+002710          PERFORM 3030-NEW-MATCH THRU 3030-EXIT
+002720      END-IF.
+002730
+002750  3000-EXIT.
+002760      EXIT.
+002770 
+002780*-----------------------------------------------------------------
+002790*    3010-CHECK-FOR-RESTART
+002800*    OPENS THE CHECKPOINT FILE AND LOOKS FOR A RECORD LEFT BY A
+002810*    MATCH THAT NEVER REACHED 8000-WRITE-SCORE.
+002820*-----------------------------------------------------------------
+002830  3010-CHECK-FOR-RESTART.
+002840      OPEN I-O CHECKPOINT-FILE.
+002842      IF PG-CKPT-FILE-STATUS NOT = '00'
+002844          GO TO 9040-CHECKPOINT-OPEN-FAILED
+002846      END-IF.
+002850      MOVE 1 TO PG-CKPT-REL-KEY.
+002860      READ CHECKPOINT-FILE
+002870          INVALID KEY
+002880              CONTINUE
+002890      END-READ.
+002900 
+002910      IF PG-CKPT-FILE-STATUS = '00' AND PG-CKPT-IN-PROGRESS
+002920          SET PG-RESTART-AVAILABLE TO TRUE
+002930      ELSE
+002940          SET PG-NO-RESTART-AVAILABLE TO TRUE
+002950      END-IF.
+002960  3010-EXIT.
+002970      EXIT.
+002980 
+002990*-----------------------------------------------------------------
+003000*    3020-RESUME-MATCH
+003010*    RELOADS THE PLAYERS AND SCORE OF THE INTERRUPTED MATCH FROM
+003020*    THE CHECKPOINT RECORD INSTEAD OF ASKING FOR THEM AGAIN.
+003030*-----------------------------------------------------------------
+003040  3020-RESUME-MATCH.
+003050      MOVE PG-CKPT-PLAYER-1-ID TO PG-WORK-PLAYER-1-ID.
+003060      MOVE PG-CKPT-PLAYER-2-ID TO PG-WORK-PLAYER-2-ID.
+003070      MOVE PG-CKPT-MATCH-DATE  TO PG-WORK-MATCH-DATE.
+003080      MOVE PG-CKPT-SCORE-1     TO PG-WORK-SCORE-1.
+003090      MOVE PG-CKPT-SCORE-2     TO PG-WORK-SCORE-2.
+003095      MOVE PG-CKPT-START-TIME  TO PG-START-TIME.
+003100
+003110      DISPLAY 'RESUMING MATCH IN PROGRESS FOR '.
+003120      DISPLAY PG-WORK-PLAYER-1-ID.
+003130      DISPLAY PG-WORK-PLAYER-2-ID.
+003140 
+003150      ACCEPT PG-WORK-MATCH-TIME FROM TIME.
+003160  3020-EXIT.
+003170      EXIT.
+003180 
+003190*-----------------------------------------------------------------
+003200*    3030-NEW-MATCH
+003210*    IDENTIFIES THE TWO PLAYERS FOR A BRAND NEW MATCH AND ZEROES
+003220*    THE SCOREBOARD.
+003230*-----------------------------------------------------------------
+003240  3030-NEW-MATCH.
+003250      DISPLAY 'ENTER PLAYER 1 ID: '.
+003260      ACCEPT PG-WORK-PLAYER-1-ID.
+003270      DISPLAY 'ENTER PLAYER 2 ID: '.
+003280      ACCEPT PG-WORK-PLAYER-2-ID.
+003290 
+003300      MOVE ZERO TO PG-WORK-SCORE-1.
+003310      MOVE ZERO TO PG-WORK-SCORE-2.
+003320 
+003330      ACCEPT PG-WORK-MATCH-DATE FROM DATE YYYYMMDD.
+003340      ACCEPT PG-WORK-MATCH-TIME FROM TIME.
+003345      ACCEPT PG-START-TIME      FROM TIME.
+003350  3030-EXIT.
+003360      EXIT.
+003370 
+003380*-----------------------------------------------------------------
+003390*    4000-PLAY-MATCH
+003400*    RUNS THE MATCH OUT POINT BY POINT UNTIL ONE SIDE REACHES THE
+003410*    CONFIGURED WINNING SCORE.  THE BALL AND PADDLE PHYSICS ARE
+003420*    NOT YET WRITTEN, SO POINTS ARE AWARDED BY THE PLACEHOLDER
+003430*    SERVE ROTATION IN 4100-SCORE-POINT.
+003440*-----------------------------------------------------------------
+003450  4000-PLAY-MATCH.
+003460      PERFORM 4100-SCORE-POINT THRU 4100-EXIT
+003470          UNTIL PG-WORK-SCORE-1 >= PG-CFG-WINNING-SCORE
+003480             OR PG-WORK-SCORE-2 >= PG-CFG-WINNING-SCORE.
+003490  4000-EXIT.
+003500      EXIT.
+003510 
+003520*-----------------------------------------------------------------
+003530*    4100-SCORE-POINT
+003540*    AWARDS ONE POINT AND CHECKPOINTS THE MATCH SO A DROPPED
+003550*    SESSION CAN PICK UP FROM HERE INSTEAD OF FROM ZERO.
+003560*-----------------------------------------------------------------
+003570  4100-SCORE-POINT.
+003580      IF PG-SERVE-SIDE = '1'
+003590          ADD 1 TO PG-WORK-SCORE-1
+003600          MOVE '2' TO PG-SERVE-SIDE
+003610      ELSE
+003620          ADD 1 TO PG-WORK-SCORE-2
+003630          MOVE '1' TO PG-SERVE-SIDE
+003640      END-IF.
+003650 
+003660      PERFORM 4200-WRITE-CHECKPOINT THRU 4200-EXIT.
+003670  4100-EXIT.
+003680      EXIT.
+003690 
+003700*-----------------------------------------------------------------
+003710*    4200-WRITE-CHECKPOINT
+003720*    REWRITES THE SINGLE CHECKPOINT RECORD WITH THE CURRENT
+003730*    SCORE.  THE RECORD IS CREATED ON THE FIRST POINT OF A NEW
+003740*    MATCH AND REWRITTEN ON EVERY POINT AFTER THAT.
+003750*-----------------------------------------------------------------
+003760  4200-WRITE-CHECKPOINT.
+003770      MOVE PG-WORK-PLAYER-1-ID TO PG-CKPT-PLAYER-1-ID.
+003780      MOVE PG-WORK-PLAYER-2-ID TO PG-CKPT-PLAYER-2-ID.
+003790      MOVE PG-WORK-MATCH-DATE  TO PG-CKPT-MATCH-DATE.
+003800      MOVE PG-WORK-SCORE-1     TO PG-CKPT-SCORE-1.
+003810      MOVE PG-WORK-SCORE-2     TO PG-CKPT-SCORE-2.
+003815      MOVE PG-START-TIME       TO PG-CKPT-START-TIME.
+003820      SET PG-CKPT-IN-PROGRESS TO TRUE.
+003830 
+003840      MOVE 1 TO PG-CKPT-REL-KEY.
+003850      REWRITE PG-CHECKPOINT-RECORD
+003860          INVALID KEY
+003870              WRITE PG-CHECKPOINT-RECORD
+003880                  INVALID KEY
+003890                      CONTINUE
+003900              END-WRITE
+003910      END-REWRITE.
+003920  4200-EXIT.
+003930      EXIT.
+003940 
+003950*-----------------------------------------------------------------
+003960*    8000-WRITE-SCORE
+003970*    STAMPS THE MATCH DURATION, APPENDS THE RESULT OF THE CURRENT
+003980*    MATCH TO THE SCORE LEDGER, AND RETIRES THE CHECKPOINT NOW
+003990*    THAT THE MATCH FINISHED NORMALLY.
+004000*-----------------------------------------------------------------
+004010  8000-WRITE-SCORE.
+004020      ACCEPT PG-END-TIME FROM TIME.
+004030      COMPUTE PG-START-SECONDS =
+004040          PG-START-HH * 3600 + PG-START-MM * 60 + PG-START-SS.
+004050      COMPUTE PG-END-SECONDS =
+004060          PG-END-HH * 3600 + PG-END-MM * 60 + PG-END-SS.
+004070      COMPUTE PG-WORK-MATCH-DURATION =
+004080          PG-END-SECONDS - PG-START-SECONDS.
+004090
+004100      OPEN I-O SCOREFILE.
+004102      IF PG-SCOREFILE-STATUS NOT = '00'
+004104          GO TO 9030-SCOREFILE-OPEN-FAILED
+004106      END-IF.
+004110      MOVE PG-WORK-MATCH-RECORD TO PG-MATCH-RECORD.
+004112      WRITE PG-MATCH-RECORD
+004114          INVALID KEY
+004116              GO TO 9020-SCORE-WRITE-FAILED
+004118      END-WRITE.
+004130      CLOSE SCOREFILE.
+004140
+004150      PERFORM 8100-RETIRE-CHECKPOINT THRU 8100-EXIT.
+004200      CLOSE AUDITFILE.
+004210  8000-EXIT.
+004220      EXIT.
+004222
+004224*-----------------------------------------------------------------
+004226*    8100-RETIRE-CHECKPOINT
+004228*    MARKS THE CHECKPOINT RECORD COMPLETE AND CLOSES THE FILE.
+004230*    CALLED BOTH WHEN THE MATCH RESULT IS SUCCESSFULLY WRITTEN TO
+004232*    THE LEDGER AND WHEN THE LEDGER REJECTS IT - EITHER WAY THE
+004234*    MATCH IS OVER AND THE CHECKPOINT MUST NOT BE LEFT IN-PROGRESS,
+004236*    OR THE NEXT RUN WILL TRY TO RESUME A MATCH THAT ALREADY
+004238*    FINISHED AND HIT THE SAME FATE AGAIN.
+004240*-----------------------------------------------------------------
+004242  8100-RETIRE-CHECKPOINT.
+004244      SET PG-CKPT-MATCH-COMPLETE TO TRUE.
+004246      MOVE 1 TO PG-CKPT-REL-KEY.
+004248      REWRITE PG-CHECKPOINT-RECORD.
+004250      CLOSE CHECKPOINT-FILE.
+004252  8100-EXIT.
+004254      EXIT.
+004230 
+004240*-----------------------------------------------------------------
+004250*    9000-ABEND
+004260*    DISPLAYS A DIAGNOSTIC FOR A FAILED CURSES LIFECYCLE CALL,
+004270*    CLOSES THE AUDIT LOG SO ITS LAST RECORD IS NOT LOST, AND
+004280*    TERMINATES THE RUN WITH A NON-ZERO RETURN CODE.
+004290*-----------------------------------------------------------------
+004300  9000-ABEND.
+004310      MOVE PG-LAST-CALL-NAME TO PG-ABEND-CALL-NAME.
+004320      MOVE R TO PG-ABEND-R-DISPLAY.
+004330      DISPLAY PG-ABEND-MESSAGE.
+004340      CLOSE AUDITFILE.
+004350      MOVE R TO RETURN-CODE.
+004360      STOP RUN.
+004370  9000-EXIT.
+004380      EXIT.
+004390 
+004400*-----------------------------------------------------------------
+004410*    9010-TOO-SMALL
+004420*    THE TERMINAL DOES NOT MEET THE CONFIGURED MINIMUM PLAYFIELD
+004430*    SIZE.  RESTORES THE TERMINAL, DISPLAYS A CLEAN ON-SCREEN
+004440*    MESSAGE, AND ENDS THE RUN WITHOUT EVER STARTING A MATCH.
+004450*-----------------------------------------------------------------
+004460  9010-TOO-SMALL.
+004470      MOVE PG-CFG-SCREEN-LINES TO PG-TSM-NEED-LINES.
+004480      MOVE PG-CFG-SCREEN-COLS  TO PG-TSM-NEED-COLS.
+004490      MOVE PG-TERM-LINES       TO PG-TSM-HAVE-LINES.
+004500      MOVE PG-TERM-COLS        TO PG-TSM-HAVE-COLS.
+004510 
+004520      CALL "endwin".
+004530      DISPLAY PG-TOO-SMALL-MESSAGE.
+004540 
+004550      CLOSE AUDITFILE.
+004560      MOVE 4 TO RETURN-CODE.
+004570      STOP RUN.
+004580  9010-EXIT.
+004590      EXIT.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 R PIC 9(8) BINARY.
-
-       PROCEDURE DIVISION.
-           DISPLAY 'Hello there!'.
-           CALL "initscr".
-           CALL "cbreak".
-           CALL "noecho".
-           STOP RUN.
+004592*-----------------------------------------------------------------
+004594*    9020-SCORE-WRITE-FAILED
+004596*    THE LEDGER REJECTED THE MATCH RECORD, MOST LIKELY A
+004598*    DUPLICATE KEY (SAME PLAYER 1, MATCH DATE AND MATCH TIME
+004599*    ALREADY ON FILE).  THE RESULT IS LOST, SO THIS IS AN ABEND,
+004600*    NOT A CLEAN BUSINESS EXIT.  THE CHECKPOINT IS RETIRED ANYWAY -
+004601*    THE MATCH DID FINISH, EVEN THOUGH THE LEDGER WRITE DID NOT,
+004602*    SO LEAVING IT IN-PROGRESS WOULD ONLY MAKE THE NEXT RUN RESUME
+004603*    A FINISHED MATCH AND HIT THIS SAME ABEND AGAIN.
+004604*-----------------------------------------------------------------
+004606  9020-SCORE-WRITE-FAILED.
+004608      DISPLAY 'PONGOL - SCOREFILE WRITE REJECTED, KEY '
+004610          'ALREADY ON FILE - RESULT NOT SAVED'.
+004611      CLOSE SCOREFILE.
+004613      PERFORM 8100-RETIRE-CHECKPOINT THRU 8100-EXIT.
+004614      CLOSE AUDITFILE.
+004616      MOVE 8 TO RETURN-CODE.
+004618      STOP RUN.
+004620  9020-EXIT.
+004622      EXIT.
+004624
+004626*-----------------------------------------------------------------
+004628*    9030-SCOREFILE-OPEN-FAILED
+004630*    THE LEDGER ITSELF WOULD NOT OPEN I-O (MOST LIKELY THE DATA
+004632*    SET WAS NEVER ALLOCATED/DEFINED).  THE MATCH RESULT CANNOT BE
+004634*    SAVED EITHER WAY, SO THIS IS TREATED THE SAME AS A REJECTED
+004636*    WRITE - THE CHECKPOINT IS STILL RETIRED SINCE THE MATCH DID
+004638*    FINISH.  SCOREFILE IS NOT CLOSED HERE - THE FAILED OPEN NEVER
+004640*    LEFT IT IN AN OPEN STATE.
+004642*-----------------------------------------------------------------
+004644  9030-SCOREFILE-OPEN-FAILED.
+004646      DISPLAY 'PONGOL - SCOREFILE OPEN FAILED, STATUS '
+004648          PG-SCOREFILE-STATUS ' - RESULT NOT SAVED'.
+004650      PERFORM 8100-RETIRE-CHECKPOINT THRU 8100-EXIT.
+004652      CLOSE AUDITFILE.
+004654      MOVE 8 TO RETURN-CODE.
+004656      STOP RUN.
+004658  9030-EXIT.
+004660      EXIT.
+004662
+004664*-----------------------------------------------------------------
+004666*    9040-CHECKPOINT-OPEN-FAILED
+004668*    THE CHECKPOINT FILE WOULD NOT OPEN I-O (MOST LIKELY THE DATA
+004670*    SET WAS NEVER ALLOCATED/DEFINED).  WITHOUT IT WE CANNOT TELL
+004672*    WHETHER A MATCH IS ALREADY IN PROGRESS, SO THE RUN ABENDS
+004674*    BEFORE EVER ASKING FOR PLAYERS.  NEITHER CHECKPOINT-FILE NOR
+004676*    SCOREFILE IS OPEN YET AT THIS POINT IN THE RUN, SO NEITHER IS
+004678*    CLOSED HERE.
+004680*-----------------------------------------------------------------
+004682  9040-CHECKPOINT-OPEN-FAILED.
+004684      DISPLAY 'PONGOL - CHECKPOINT FILE OPEN FAILED, STATUS '
+004686          PG-CKPT-FILE-STATUS.
+004688      CLOSE AUDITFILE.
+004690      MOVE 8 TO RETURN-CODE.
+004692      STOP RUN.
+004694  9040-EXIT.
+004696      EXIT.
